@@ -1,40 +1,928 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. TwoSum.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NumToIndex OCCURS 100000 TIMES PIC 9(5).
-01 Result OCCURS 2 TIMES PIC 9(5).
-01 Target PIC 9(5).
-01 Num PIC 9(5).
-01 Index PIC 9(5).
-01 Complement PIC 9(5).
-01 Found FLAG VALUE 'N'.
-
-PROCEDURE DIVISION.
-    MOVE 0 TO Index
-    PERFORM VARYING Index FROM 1 BY 1 UNTIL Index > 100000
-        MOVE -1 TO NumToIndex(Index)
-    END-PERFORM
-
-    MOVE 0 TO Index
-    PERFORM VARYING Index FROM 1 BY 1 UNTIL Index > LENGTH OF Nums
-        COMPUTE Complement = Target - Nums(Index)
-        IF NumToIndex(Complement) NOT EQUAL TO -1
-            MOVE NumToIndex(Complement) TO Result(1)
-            MOVE Index TO Result(2)
-            MOVE 'Y' TO Found
-            EXIT PERFORM
-        END-IF
-        MOVE Index TO NumToIndex(Nums(Index))
-    END-PERFORM
-
-    IF Found EQUAL TO 'N'
-        DISPLAY "No solution found."
-    ELSE
-        DISPLAY "Indices: " Result(1) " " Result(2)
-    END-IF
-
-    STOP RUN.
-
-DATA DIVISION.
-01 Nums OCCURS 4 TIMES PIC 9(5).
+      *****************************************************************
+      * PROGRAM-ID. TwoSum
+      *
+      * Daily suspense-account two-item match.  Loads the day's
+      * transaction amounts from TRANS-FILE and looks for two entries
+      * whose amounts sum to Target.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TwoSum.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "TARGETIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT COLLISION-FILE ASSIGN TO "TSCOLSN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COLLISION-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "TSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "TSEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "TSRESTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "TSEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TSTRANS.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY TSCTRL.
+
+       FD  COLLISION-FILE
+           RECORDING MODE IS F.
+       COPY TSCOLSN.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY TSEXCPT.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                   PIC X(90).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       COPY TSRESTRT.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY TSEXTRCT.
+
+       WORKING-STORAGE SECTION.
+       COPY TSRPTLN.
+       01  WS-TRANS-STATUS             PIC XX.
+           88  WS-TRANS-OK             VALUE "00".
+           88  WS-TRANS-EOF            VALUE "10".
+
+       01  WS-CONTROL-STATUS           PIC XX.
+           88  WS-CONTROL-OK           VALUE "00".
+           88  WS-CONTROL-EOF          VALUE "10".
+
+       01  WS-COLLISION-STATUS         PIC XX.
+           88  WS-COLLISION-OK         VALUE "00".
+
+       01  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK            VALUE "00".
+
+       01  WS-EXCEPTION-STATUS         PIC XX.
+           88  WS-EXCEPTION-OK         VALUE "00".
+
+       01  WS-RESTART-STATUS           PIC XX.
+           88  WS-RESTART-OK           VALUE "00".
+           88  WS-RESTART-EOF          VALUE "10".
+           88  WS-RESTART-NOT-FOUND    VALUE "35".
+
+       01  WS-EXTRACT-STATUS           PIC XX.
+           88  WS-EXTRACT-OK           VALUE "00".
+
+      *    Checkpoint/restart: the match loop saves its position and
+      *    the hash/match tables built so far every WS-CHECKPOINT-
+      *    INTERVAL records, so an abended run can resume from the
+      *    last checkpoint instead of reprocessing the whole day's
+      *    volume.  Every fully-completed target also drops a 'T'
+      *    marker (3450-WRITE-TARGET-COMPLETE-CHECKPOINT) so a restart
+      *    between targets resumes at the next one instead of redoing
+      *    a target that already finished.  A clean end-of-run wipes
+      *    the checkpoint file so the next fresh run does not
+      *    mistakenly resume from it.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(6) VALUE 5000.
+       01  WS-RESUME-INDEX             PIC 9(6) VALUE 1.
+       01  WS-CKPT-IDX                 PIC 9(6).
+       01  WS-CKPT-SLOT-NO             PIC 9(6).
+
+      *    Multi-target mode: CONTROL-FILE may carry more than one
+      *    control card, one per Target control total.  Every target is
+      *    matched against the same day's Nums population, in control-
+      *    card order, and gets its own section of TSRPT.  Checkpoint/
+      *    restart carries a target sequence number (RS-TARGET-SEQ) so a
+      *    resumed run picks up the right target, not just the right
+      *    index within it.
+       01  WS-TARGETS-MAX-ENTRIES      PIC 9(4) VALUE 9999.
+       01  WS-TARGET-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-TARGETS-TRUNCATED-COUNT  PIC 9(4) VALUE ZERO.
+      *    WS-TARGET-BUCKET-ID carries CTL-BUCKET-ID (the suspense
+      *    bucket this control card belongs to) through the same
+      *    OCCURS DEPENDING ON table as the target amount itself, so
+      *    a run with several control cards keeps each one's bucket
+      *    identified on every audit trail (TSRPT/TSEXTRCT/TSEXCPT/
+      *    TSCOLSN), not just its control total.
+       01  WS-TARGETS-TABLE.
+           05  WS-TARGET-ENTRY
+                   OCCURS 0 TO 9999 TIMES
+                   DEPENDING ON WS-TARGET-COUNT.
+               10  WS-TARGETS          PIC 9(5).
+               10  WS-TARGET-BUCKET-ID PIC X(10).
+       01  WS-TARGET-SEQ               PIC 9(4) VALUE 1.
+       01  WS-CTL-BUCKET-ID            PIC X(10).
+       01  WS-RESUME-TARGET-SEQ        PIC 9(4) VALUE 1.
+       01  WS-RESTARTED-TARGET         PIC X VALUE "N".
+       01  WS-IS-RESTART               PIC X VALUE "N".
+
+       01  WS-VALID-FLAGS.
+           05  WS-VALID-FLAG           PIC X
+                   OCCURS 0 TO 100000 TIMES
+                   DEPENDING ON WS-NUMS-COUNT.
+       01  WS-EXCEPTION-COUNT          PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-REASON            PIC X(40).
+
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYY            PIC 9(4).
+           05  WS-CURR-MM              PIC 9(2).
+           05  WS-CURR-DD              PIC 9(2).
+
+       01  WS-LINES-PER-PAGE           PIC 9(3) VALUE 40.
+       01  WS-LINE-COUNT               PIC 9(3) VALUE 99.
+       01  WS-PAGE-NO                  PIC 9(4) VALUE ZERO.
+
+       01  WS-MATCHED-FLAGS.
+           05  WS-MATCHED-FLAG         PIC X
+                   OCCURS 0 TO 100000 TIMES
+                   DEPENDING ON WS-NUMS-COUNT.
+       01  WS-UNMATCHED-COUNT          PIC 9(6) VALUE ZERO.
+
+       01  WS-NUMS-MAX-ENTRIES         PIC 9(6) VALUE 100000.
+       01  WS-NUMS-COUNT               PIC 9(6) VALUE ZERO.
+       01  WS-NUMS-TRUNCATED-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-NUMS-TABLE.
+           05  WS-NUMS                 PIC 9(5)
+                   OCCURS 0 TO 100000 TIMES
+                   DEPENDING ON WS-NUMS-COUNT.
+
+      *    WS-CHAIN-NEXT is a per-index "next" pointer used to chain
+      *    every index that hashes into the same WS-HASH-HEAD bucket,
+      *    newest first (-1 ends a chain).  Any number of indices -
+      *    same amount or merely a same-bucket amount - can be chained
+      *    this way, so no candidate match is ever lost to a fixed
+      *    number of overflow slots.  Sized off the day's actual
+      *    record count, not a fixed 100,000-entry range.
+       01  WS-CHAIN-NEXT-TABLE.
+           05  WS-CHAIN-NEXT           PIC S9(6)
+                   OCCURS 0 TO 100000 TIMES
+                   DEPENDING ON WS-NUMS-COUNT.
+
+      *    WS-HASH-TABLE replaces the old direct-amount-addressed
+      *    lookup table.  WS-HASH-HEAD(bucket) is the most recently
+      *    inserted index whose amount hashed to that bucket, or -1 if
+      *    the bucket is empty; WS-CHAIN-NEXT above threads the rest of
+      *    that bucket's indices.  Since the key is amount MOD
+      *    WS-HASH-SIZE rather than the amount itself used as a direct
+      *    subscript, the table is no longer tied to the amount value
+      *    range, and WS-HASH-SIZE (2050-SIZE-HASH-TABLE) is sized off
+      *    the day's actual record count, so setup cost scales with
+      *    today's volume instead of always sweeping a fixed
+      *    100,000-slot range.
+       01  WS-HASH-MIN-SIZE            PIC 9(6) VALUE 101.
+       01  WS-HASH-MAX-SIZE            PIC 9(6) VALUE 200003.
+       01  WS-HASH-SIZE                PIC 9(6) VALUE 101.
+       01  WS-HASH-TABLE.
+           05  WS-HASH-HEAD            PIC S9(6)
+                   OCCURS 1 TO 200003 TIMES
+                   DEPENDING ON WS-HASH-SIZE.
+       01  WS-BUCKET                   PIC 9(6).
+       01  WS-CHAIN-WALK-INDEX         PIC S9(6).
+       01  WS-CHAIN-PREV-INDEX         PIC S9(6).
+       01  WS-COLLISION-FOUND          PIC X VALUE "N".
+
+      *    WS-TOUCHED-TABLE lists every hash bucket that has actually
+      *    received an insert since the table was last cleared.
+      *    1050-CLEAR-LOOKUP-TABLE and 3300-WRITE-CHECKPOINT walk this
+      *    list instead of sweeping every bucket, so both scale with
+      *    the day's real distinct-bucket volume rather than
+      *    WS-HASH-SIZE itself.
+       01  WS-TOUCHED-COUNT            PIC 9(6) VALUE ZERO.
+       01  WS-TOUCHED-TABLE.
+           05  WS-TOUCHED-BUCKET       PIC 9(6)
+                   OCCURS 0 TO 200003 TIMES
+                   DEPENDING ON WS-TOUCHED-COUNT.
+
+       01  WS-MATCH-MAX-ENTRIES        PIC 9(6) VALUE 100000.
+       01  WS-MATCH-COUNT              PIC 9(6) VALUE ZERO.
+       01  WS-MATCH-TRUNCATED-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-MATCH-TABLE.
+           05  WS-MATCH-ENTRY
+                   OCCURS 0 TO 100000 TIMES
+                   DEPENDING ON WS-MATCH-COUNT.
+               10  WS-MATCH-IDX1       PIC 9(6).
+               10  WS-MATCH-IDX2       PIC 9(6).
+
+       01  WS-TARGET                   PIC 9(5).
+       01  WS-INDEX                    PIC 9(6).
+       01  WS-COMPLEMENT               PIC S9(6).
+       01  WS-MATCH-OTHER-INDEX        PIC S9(6).
+       01  WS-FOUND                    PIC X VALUE "N".
+           88  WS-FOUND-YES            VALUE "Y".
+           88  WS-FOUND-NO             VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-READ-TARGETS
+           PERFORM 2000-LOAD-TRANSACTIONS
+           PERFORM 1040-INIT-LOOKUP-TABLE-ONCE
+           PERFORM 2700-CHECK-RESTART
+           PERFORM 3500-PROCESS-TARGETS
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-NUMS-COUNT
+           MOVE ZERO TO WS-TARGET
+           MOVE ZERO TO WS-NUMS-TRUNCATED-COUNT
+           MOVE ZERO TO WS-TARGETS-TRUNCATED-COUNT
+           MOVE ZERO TO WS-TOUCHED-COUNT
+           MOVE ZERO TO WS-MATCH-COUNT
+           MOVE ZERO TO WS-MATCH-TRUNCATED-COUNT
+           MOVE "N" TO WS-FOUND
+           MOVE 1 TO WS-RESUME-TARGET-SEQ.
+
+       1040-INIT-LOOKUP-TABLE-ONCE.
+      *    One-time sweep that seeds every hash bucket to the -1
+      *    sentinel before first use, run once per program execution
+      *    after WS-HASH-SIZE has been sized to today's volume (see
+      *    2050-SIZE-HASH-TABLE).  Once seeded, 1050-CLEAR-LOOKUP-TABLE
+      *    keeps the table consistent between targets by touching only
+      *    the buckets actually used, so this full sweep is not
+      *    repeated per target and its cost never exceeds WS-HASH-SIZE.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-HASH-SIZE
+               MOVE -1 TO WS-HASH-HEAD(WS-INDEX)
+           END-PERFORM.
+
+       1050-CLEAR-LOOKUP-TABLE.
+      *    Reset only the buckets WS-TOUCHED-TABLE says were actually
+      *    used, not the full WS-HASH-SIZE range.
+           MOVE "N" TO WS-FOUND
+           MOVE ZERO TO WS-MATCH-COUNT
+           MOVE ZERO TO WS-MATCH-TRUNCATED-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-TOUCHED-COUNT
+               MOVE -1 TO WS-HASH-HEAD(WS-TOUCHED-BUCKET(WS-INDEX))
+           END-PERFORM
+           MOVE ZERO TO WS-TOUCHED-COUNT.
+
+       1500-READ-TARGETS.
+      *    Target is supplied at run time via the control-card file
+      *    rather than hard-coded, so operations can rerun TwoSum
+      *    against a new control total without a recompile.  More than
+      *    one control card puts the run into multi-target mode: every
+      *    target is matched in turn against the same day's Nums
+      *    population, each getting its own section of TSRPT.  Any
+      *    control card beyond WS-TARGETS-MAX-ENTRIES is counted and
+      *    flagged, never silently dropped.
+           OPEN INPUT CONTROL-FILE
+           IF NOT WS-CONTROL-OK
+               DISPLAY "TWOSUM: FATAL - CONTROL-FILE OPEN FAILED, "
+                       "STATUS " WS-CONTROL-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CONTROL-EOF
+               READ CONTROL-FILE
+                   AT END
+                       SET WS-CONTROL-EOF TO TRUE
+                   NOT AT END
+                       IF WS-TARGET-COUNT < WS-TARGETS-MAX-ENTRIES
+                           ADD 1 TO WS-TARGET-COUNT
+                           MOVE CTL-TARGET
+                               TO WS-TARGETS(WS-TARGET-COUNT)
+                           MOVE CTL-BUCKET-ID
+                               TO WS-TARGET-BUCKET-ID(WS-TARGET-COUNT)
+                       ELSE
+                           ADD 1 TO WS-TARGETS-TRUNCATED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+           IF WS-TARGETS-TRUNCATED-COUNT > 0
+               DISPLAY "TWOSUM: WARNING - "
+                       WS-TARGETS-TRUNCATED-COUNT
+                       " CONTROL CARD(S) BEYOND THE "
+                       WS-TARGETS-MAX-ENTRIES
+                       "-ENTRY LIMIT WERE DROPPED"
+           END-IF
+           IF WS-TARGET-COUNT = 0
+               DISPLAY "TWOSUM: NO CONTROL CARDS SUPPLIED - "
+                       "TARGET DEFAULTS TO ZERO"
+               MOVE 1 TO WS-TARGET-COUNT
+               MOVE ZERO TO WS-TARGETS(1)
+               MOVE SPACES TO WS-TARGET-BUCKET-ID(1)
+           END-IF.
+
+       2000-LOAD-TRANSACTIONS.
+      *    Any transaction beyond WS-NUMS-MAX-ENTRIES is counted and
+      *    flagged (2000-LOAD-TRANSACTIONS / 3480-WRITE-TRUNCATION-
+      *    EXCEPTION), never silently dropped.
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY "TWOSUM: FATAL - TRANS-FILE OPEN FAILED, "
+                       "STATUS " WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-TRANS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+                   NOT AT END
+                       IF WS-NUMS-COUNT < WS-NUMS-MAX-ENTRIES
+                           ADD 1 TO WS-NUMS-COUNT
+                           MOVE TR-AMOUNT TO WS-NUMS(WS-NUMS-COUNT)
+                       ELSE
+                           ADD 1 TO WS-NUMS-TRUNCATED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           IF WS-NUMS-TRUNCATED-COUNT > 0
+               DISPLAY "TWOSUM: WARNING - "
+                       WS-NUMS-TRUNCATED-COUNT
+                       " TRANSACTION(S) BEYOND THE "
+                       WS-NUMS-MAX-ENTRIES
+                       "-ENTRY LIMIT WERE DROPPED"
+           END-IF
+           PERFORM 2050-SIZE-HASH-TABLE
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NUMS-COUNT
+               MOVE -1 TO WS-CHAIN-NEXT(WS-INDEX)
+           END-PERFORM.
+
+       2050-SIZE-HASH-TABLE.
+      *    Sizes WS-HASH-TABLE off today's actual record count rather
+      *    than a fixed 100,000-slot range, so a light day pays a
+      *    small setup cost and only a heavy day approaches the
+      *    ceiling.  Doubling the count (plus one, to keep it odd)
+      *    keeps chain lengths short without depending on the amount
+      *    values themselves.
+           COMPUTE WS-HASH-SIZE = (WS-NUMS-COUNT * 2) + 1
+           IF WS-HASH-SIZE > WS-HASH-MAX-SIZE
+               MOVE WS-HASH-MAX-SIZE TO WS-HASH-SIZE
+           END-IF
+           IF WS-HASH-SIZE < WS-HASH-MIN-SIZE
+               MOVE WS-HASH-MIN-SIZE TO WS-HASH-SIZE
+           END-IF.
+
+       2500-VALIDATE-TRANSACTIONS.
+      *    Screen every Nums entry against Target and the valid amount
+      *    range before it is allowed into the matching loop.  An
+      *    amount that would drive Complement negative, or either
+      *    value outside the 1-99999 range the transaction file's own
+      *    PIC 9(5) format allows, is kicked out to the exceptions
+      *    report instead of being matched.  EXCEPTION-FILE is opened
+      *    once for the whole run by 3500-PROCESS-TARGETS.  Starts at
+      *    WS-RESUME-INDEX, not always 1: for a fresh target that is 1
+      *    (2650-RESET-TARGET-STATE), but for a target resumed from an
+      *    'H' checkpoint it is the index just past the crash point,
+      *    so indices the dead run already screened - and already
+      *    wrote to TSEXCPT - are not re-screened and re-written a
+      *    second time when EXCEPTION-FILE is reopened with EXTEND.
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+           PERFORM VARYING WS-INDEX FROM WS-RESUME-INDEX BY 1
+                   UNTIL WS-INDEX > WS-NUMS-COUNT
+               MOVE "Y" TO WS-VALID-FLAG(WS-INDEX)
+               IF WS-NUMS(WS-INDEX) < 1 OR WS-NUMS(WS-INDEX) > 99999
+                   MOVE "AMOUNT OUTSIDE VALID RANGE"
+                       TO WS-REJECT-REASON
+                   PERFORM 2600-REJECT-TRANSACTION
+               ELSE
+                   COMPUTE WS-COMPLEMENT =
+                       WS-TARGET - WS-NUMS(WS-INDEX)
+                   IF WS-COMPLEMENT < 1 OR WS-COMPLEMENT > 99999
+                       MOVE "COMPLEMENT OUT OF RANGE FOR TARGET"
+                           TO WS-REJECT-REASON
+                       PERFORM 2600-REJECT-TRANSACTION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2600-REJECT-TRANSACTION.
+           MOVE "N" TO WS-VALID-FLAG(WS-INDEX)
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE WS-TARGET-SEQ      TO EX-TARGET-SEQ
+           MOVE WS-TARGET          TO EX-TARGET
+           MOVE WS-CTL-BUCKET-ID   TO EX-BUCKET-ID
+           MOVE WS-INDEX           TO EX-INDEX
+           MOVE WS-NUMS(WS-INDEX)  TO EX-AMOUNT
+           COMPUTE EX-COMPLEMENT = WS-TARGET - WS-NUMS(WS-INDEX)
+           MOVE WS-REJECT-REASON   TO EX-REASON
+           WRITE EXCEPTION-RECORD.
+
+       2700-CHECK-RESTART.
+      *    If a checkpoint from a prior, abended run is on file,
+      *    resume just past what it recorded instead of starting over.
+      *    An 'H' record means the match loop itself was mid-target;
+      *    a 'T' record means that target finished cleanly and the
+      *    dead run abended before the next target's first checkpoint,
+      *    so resume at the following target instead.  No checkpoint
+      *    file is the normal case for a fresh day's run.
+           MOVE 1 TO WS-RESUME-INDEX
+           MOVE ZERO TO WS-MATCH-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       EVALUATE RS-REC-TYPE
+                           WHEN "H"
+                               COMPUTE WS-RESUME-INDEX =
+                                   RS-LAST-INDEX + 1
+                               MOVE RS-TARGET-SEQ
+                                   TO WS-RESUME-TARGET-SEQ
+                               MOVE "Y" TO WS-RESTARTED-TARGET
+                               MOVE "Y" TO WS-IS-RESTART
+                               DISPLAY "TWOSUM: RESUMING TARGET "
+                                       RS-TARGET-SEQ
+                                       " FROM CHECKPOINT AT INDEX "
+                                       RS-LAST-INDEX
+                               DISPLAY "TWOSUM: WARNING - COLLISION "
+                                       "AUDIT (TSCOLSN) FOR TARGET "
+                                       RS-TARGET-SEQ
+                                       " IS INCOMPLETE FOR INDICES "
+                                       "BEFORE THE RESTART POINT"
+                           WHEN "T"
+                               COMPUTE WS-RESUME-TARGET-SEQ =
+                                   RS-TARGET-SEQ + 1
+                               MOVE 1 TO WS-RESUME-INDEX
+                               MOVE "N" TO WS-RESTARTED-TARGET
+                               MOVE "Y" TO WS-IS-RESTART
+                               DISPLAY "TWOSUM: TARGET " RS-TARGET-SEQ
+                                       " ALREADY COMPLETE - RESUMING "
+                                       "AT NEXT TARGET"
+                       END-EVALUATE
+               END-READ
+               PERFORM UNTIL WS-RESTART-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET WS-RESTART-EOF TO TRUE
+                       NOT AT END
+                           EVALUATE RS-REC-TYPE
+                               WHEN "M"
+                                   ADD 1 TO WS-MATCH-COUNT
+                                   MOVE RS-MATCH-IDX1
+                                       TO WS-MATCH-IDX1(WS-MATCH-COUNT)
+                                   MOVE RS-MATCH-IDX2
+                                       TO WS-MATCH-IDX2(WS-MATCH-COUNT)
+                                   MOVE "Y" TO WS-FOUND
+                               WHEN "L"
+                                   COMPUTE WS-BUCKET =
+                                       FUNCTION MOD(RS-AMOUNT,
+                                           WS-HASH-SIZE) + 1
+                                   IF RS-SLOT-NO = 1
+                                       MOVE RS-SLOT-INDEX
+                                           TO WS-HASH-HEAD(WS-BUCKET)
+                                       ADD 1 TO WS-TOUCHED-COUNT
+                                       MOVE WS-BUCKET TO
+                                           WS-TOUCHED-BUCKET
+                                               (WS-TOUCHED-COUNT)
+                                   ELSE
+                                       MOVE RS-SLOT-INDEX TO
+                                           WS-CHAIN-NEXT
+                                               (WS-CHAIN-PREV-INDEX)
+                                   END-IF
+                                   MOVE RS-SLOT-INDEX
+                                       TO WS-CHAIN-PREV-INDEX
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE RESTART-FILE.
+
+       2650-RESET-TARGET-STATE.
+      *    Start a fresh target's pass: the lookup table is rebuilt for
+      *    every target because Complement (and so which amounts are
+      *    in range) depends on Target, even though the amounts
+      *    themselves do not change between targets.
+           PERFORM 1050-CLEAR-LOOKUP-TABLE
+           MOVE 1 TO WS-RESUME-INDEX.
+
+       3000-MATCH-TRANSACTIONS.
+      *    Only records that passed 2500-VALIDATE-TRANSACTIONS are fed
+      *    into the matching loop.  Resumes at WS-RESUME-INDEX, which
+      *    2700-CHECK-RESTART sets past the last checkpoint.
+      *    COLLISION-FILE is opened once for the whole run by
+      *    3500-PROCESS-TARGETS.  NOTE: collision audit records
+      *    written before a checkpoint are not replayed on restart
+      *    (the hash table state that drives them is restored, so no
+      *    collision is missed on the remaining, unprocessed records)
+      *    - only the audit trail for collisions already reported in
+      *    the dead run is not reproduced in this file.
+           PERFORM VARYING WS-INDEX FROM WS-RESUME-INDEX BY 1
+                   UNTIL WS-INDEX > WS-NUMS-COUNT
+               IF WS-VALID-FLAG(WS-INDEX) EQUAL TO "Y"
+                   COMPUTE WS-COMPLEMENT =
+                       WS-TARGET - WS-NUMS(WS-INDEX)
+                   COMPUTE WS-BUCKET =
+                       FUNCTION MOD(WS-COMPLEMENT, WS-HASH-SIZE) + 1
+                   MOVE WS-HASH-HEAD(WS-BUCKET) TO WS-CHAIN-WALK-INDEX
+                   PERFORM UNTIL WS-CHAIN-WALK-INDEX = -1
+                       IF WS-NUMS(WS-CHAIN-WALK-INDEX) = WS-COMPLEMENT
+                           MOVE WS-CHAIN-WALK-INDEX
+                               TO WS-MATCH-OTHER-INDEX
+                           PERFORM 3100-ADD-MATCH
+                           MOVE "Y" TO WS-FOUND
+                       END-IF
+                       MOVE WS-CHAIN-NEXT(WS-CHAIN-WALK-INDEX)
+                           TO WS-CHAIN-WALK-INDEX
+                   END-PERFORM
+                   PERFORM 3200-INSERT-LOOKUP
+               END-IF
+               IF FUNCTION MOD(WS-INDEX, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 3300-WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-TRUNCATED-COUNT > 0
+               DISPLAY "TWOSUM: WARNING - " WS-MATCH-TRUNCATED-COUNT
+                       " MATCH(ES) FOR TARGET " WS-TARGET
+                       " BEYOND THE " WS-MATCH-MAX-ENTRIES
+                       "-ENTRY LIMIT WERE DROPPED - UNMATCHED TOTAL "
+                       "IS A LOWER BOUND"
+           END-IF
+           PERFORM 3450-WRITE-TARGET-COMPLETE-CHECKPOINT
+           MOVE 1 TO WS-RESUME-INDEX.
+
+       3100-ADD-MATCH.
+      *    A match beyond WS-MATCH-MAX-ENTRIES is counted, never
+      *    silently dropped - see WS-MATCH-TRUNCATED-COUNT, the
+      *    warning in 3000-MATCH-TRANSACTIONS, and the standing
+      *    exception record from 3490-WRITE-MATCH-TRUNC-EXCEPTION.
+      *    4050-COMPUTE-UNMATCHED can only see matches actually held
+      *    in WS-MATCH-TABLE, so when this cap is hit the unmatched
+      *    total it derives is a lower bound, not an exact count -
+      *    4000-WRITE-TARGET-REPORT flags that on the report itself.
+           IF WS-MATCH-COUNT < WS-MATCH-MAX-ENTRIES
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE WS-MATCH-OTHER-INDEX
+                   TO WS-MATCH-IDX1(WS-MATCH-COUNT)
+               MOVE WS-INDEX TO WS-MATCH-IDX2(WS-MATCH-COUNT)
+           ELSE
+               ADD 1 TO WS-MATCH-TRUNCATED-COUNT
+           END-IF.
+
+       3200-INSERT-LOOKUP.
+      *    Chains the current index into its hash bucket (amount MOD
+      *    WS-HASH-SIZE).  Every index sharing that bucket is walked
+      *    looking for one that shares this index's actual amount -
+      *    that is a genuine amount collision and is logged once to
+      *    the audit file (two different amounts merely sharing a
+      *    bucket is ordinary hash chaining, not a business collision,
+      *    and is not logged).  The new index is always chained onto
+      *    the bucket, never overwriting any prior index, so any
+      *    number of same-amount transactions remain matchable.
+           COMPUTE WS-BUCKET =
+               FUNCTION MOD(WS-NUMS(WS-INDEX), WS-HASH-SIZE) + 1
+           MOVE "N" TO WS-COLLISION-FOUND
+           MOVE WS-HASH-HEAD(WS-BUCKET) TO WS-CHAIN-WALK-INDEX
+           PERFORM UNTIL WS-CHAIN-WALK-INDEX = -1
+                   OR WS-COLLISION-FOUND = "Y"
+               IF WS-NUMS(WS-CHAIN-WALK-INDEX) = WS-NUMS(WS-INDEX)
+                   MOVE "Y" TO WS-COLLISION-FOUND
+                   MOVE SPACES TO COLLISION-RECORD
+                   MOVE WS-TARGET-SEQ            TO CS-TARGET-SEQ
+                   MOVE WS-TARGET                TO CS-TARGET
+                   MOVE WS-CTL-BUCKET-ID         TO CS-BUCKET-ID
+                   MOVE WS-NUMS(WS-INDEX)        TO CS-AMOUNT
+                   MOVE WS-CHAIN-WALK-INDEX      TO CS-WINNER-INDEX
+                   MOVE WS-INDEX                 TO CS-COLLIDING-INDEX
+                   MOVE "CHAINED - BOTH INDICES MATCHABLE"
+                       TO CS-DISPOSITION
+                   WRITE COLLISION-RECORD
+               ELSE
+                   MOVE WS-CHAIN-NEXT(WS-CHAIN-WALK-INDEX)
+                       TO WS-CHAIN-WALK-INDEX
+               END-IF
+           END-PERFORM
+           IF WS-HASH-HEAD(WS-BUCKET) = -1
+               ADD 1 TO WS-TOUCHED-COUNT
+               MOVE WS-BUCKET TO WS-TOUCHED-BUCKET(WS-TOUCHED-COUNT)
+           END-IF
+           MOVE WS-HASH-HEAD(WS-BUCKET) TO WS-CHAIN-NEXT(WS-INDEX)
+           MOVE WS-INDEX TO WS-HASH-HEAD(WS-BUCKET).
+
+       3300-WRITE-CHECKPOINT.
+      *    Snapshot the current position, the matches found so far,
+      *    and every occupied hash bucket's chain (head to tail), so
+      *    2700-CHECK-RESTART can rebuild this program's state exactly
+      *    after an abend.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT WS-RESTART-OK
+               DISPLAY "TWOSUM: FATAL - RESTART-FILE OPEN FAILED, "
+                       "STATUS " WS-RESTART-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO RESTART-RECORD
+           MOVE "H" TO RS-REC-TYPE
+           MOVE WS-TARGET-SEQ TO RS-TARGET-SEQ
+           MOVE WS-INDEX TO RS-LAST-INDEX
+           MOVE WS-MATCH-COUNT TO RS-MATCH-COUNT
+           WRITE RESTART-RECORD
+           IF NOT WS-RESTART-OK
+               DISPLAY "TWOSUM: FATAL - RESTART-FILE WRITE FAILED, "
+                       "STATUS " WS-RESTART-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-MATCH-COUNT
+               MOVE SPACES TO RESTART-RECORD
+               MOVE "M" TO RS-REC-TYPE
+               MOVE WS-MATCH-IDX1(WS-CKPT-IDX) TO RS-MATCH-IDX1
+               MOVE WS-MATCH-IDX2(WS-CKPT-IDX) TO RS-MATCH-IDX2
+               WRITE RESTART-RECORD
+               IF NOT WS-RESTART-OK
+                   DISPLAY "TWOSUM: FATAL - RESTART-FILE WRITE "
+                           "FAILED, STATUS " WS-RESTART-STATUS
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-TOUCHED-COUNT
+               MOVE WS-TOUCHED-BUCKET(WS-CKPT-IDX) TO WS-BUCKET
+               MOVE WS-HASH-HEAD(WS-BUCKET) TO WS-CHAIN-WALK-INDEX
+               MOVE ZERO TO WS-CKPT-SLOT-NO
+               PERFORM UNTIL WS-CHAIN-WALK-INDEX = -1
+                   ADD 1 TO WS-CKPT-SLOT-NO
+                   MOVE SPACES TO RESTART-RECORD
+                   MOVE "L" TO RS-REC-TYPE
+                   MOVE WS-NUMS(WS-CHAIN-WALK-INDEX) TO RS-AMOUNT
+                   MOVE WS-CKPT-SLOT-NO TO RS-SLOT-NO
+                   MOVE WS-CHAIN-WALK-INDEX TO RS-SLOT-INDEX
+                   WRITE RESTART-RECORD
+                   IF NOT WS-RESTART-OK
+                       DISPLAY "TWOSUM: FATAL - RESTART-FILE WRITE "
+                               "FAILED, STATUS " WS-RESTART-STATUS
+                       STOP RUN
+                   END-IF
+                   MOVE WS-CHAIN-NEXT(WS-CHAIN-WALK-INDEX)
+                       TO WS-CHAIN-WALK-INDEX
+               END-PERFORM
+           END-PERFORM
+           CLOSE RESTART-FILE.
+
+       3400-CLEAR-CHECKPOINT.
+      *    Every target ran to completion with no abend, so no
+      *    checkpoint applies any more - wipe the file so the next
+      *    fresh run does not try to resume from it.  Called once, by
+      *    3500-PROCESS-TARGETS, after the last target finishes.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT WS-RESTART-OK
+               DISPLAY "TWOSUM: FATAL - RESTART-FILE OPEN FAILED, "
+                       "STATUS " WS-RESTART-STATUS
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE.
+
+       3450-WRITE-TARGET-COMPLETE-CHECKPOINT.
+      *    Marks this target fully matched and reported.  If the run
+      *    abends after this point but before the next target reaches
+      *    its own first mid-target checkpoint (or the run has no more
+      *    targets), 2700-CHECK-RESTART finds this 'T' record and
+      *    resumes at the next target with a clean state rather than
+      *    reprocessing this completed one from scratch.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT WS-RESTART-OK
+               DISPLAY "TWOSUM: FATAL - RESTART-FILE OPEN FAILED, "
+                       "STATUS " WS-RESTART-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO RESTART-RECORD
+           MOVE "T" TO RS-REC-TYPE
+           MOVE WS-TARGET-SEQ TO RS-TARGET-SEQ
+           WRITE RESTART-RECORD
+           IF NOT WS-RESTART-OK
+               DISPLAY "TWOSUM: FATAL - RESTART-FILE WRITE FAILED, "
+                       "STATUS " WS-RESTART-STATUS
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE.
+
+       3480-WRITE-TRUNCATION-EXCEPTION.
+      *    Surfaces req000 input-volume truncation (if any), in
+      *    addition to the startup DISPLAY warning, as a standing
+      *    entry in the exceptions report so operations has a durable
+      *    record of dropped input, not just a console line.  Only
+      *    called by 3500-PROCESS-TARGETS on a fresh run
+      *    (WS-IS-RESTART = "N") - any run with a usable checkpoint
+      *    already wrote this same summary record before it ever got
+      *    as far as checkpointing, so writing it again here would
+      *    duplicate it once EXCEPTION-FILE is reopened with EXTEND.
+           IF WS-NUMS-TRUNCATED-COUNT > 0
+               MOVE SPACES TO EXCEPTION-RECORD
+               MOVE ZERO TO EX-TARGET-SEQ
+               MOVE ZERO TO EX-TARGET
+               MOVE ZERO TO EX-INDEX
+               MOVE ZERO TO EX-AMOUNT
+               MOVE ZERO TO EX-COMPLEMENT
+               STRING WS-NUMS-TRUNCATED-COUNT
+                       " TRANSACTION(S) DROPPED - FILE EXCEEDED "
+                       WS-NUMS-MAX-ENTRIES "-ENTRY LIMIT"
+                       DELIMITED BY SIZE INTO EX-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
+
+       3490-WRITE-MATCH-TRUNC-EXCEPTION.
+      *    Surfaces this target's match-table truncation (if any), in
+      *    addition to the 3000-MATCH-TRANSACTIONS console warning,
+      *    as a standing entry in the exceptions report so operations
+      *    has a durable record that this target's unmatched total on
+      *    TSRPT is a lower bound, not exact.
+           IF WS-MATCH-TRUNCATED-COUNT > 0
+               MOVE SPACES TO EXCEPTION-RECORD
+               MOVE WS-TARGET-SEQ TO EX-TARGET-SEQ
+               MOVE WS-TARGET TO EX-TARGET
+               MOVE ZERO TO EX-INDEX
+               MOVE ZERO TO EX-AMOUNT
+               MOVE ZERO TO EX-COMPLEMENT
+               MOVE WS-CTL-BUCKET-ID TO EX-BUCKET-ID
+               STRING WS-MATCH-TRUNCATED-COUNT
+                       " MATCH(ES) DROPPED - MATCH TABLE EXCEEDED "
+                       WS-MATCH-MAX-ENTRIES "-ENTRY LIMIT"
+                       DELIMITED BY SIZE INTO EX-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
+
+       3500-PROCESS-TARGETS.
+      *    Drives multi-target mode: every control-card target is
+      *    validated, matched, and reported in turn, all against the
+      *    same day's Nums population.  REPORT-FILE, EXTRACT-FILE,
+      *    EXCEPTION-FILE, and COLLISION-FILE are each opened once for
+      *    the whole run (not per target) so a multi-target run's
+      *    audit trail covers every target, not just the last one.
+      *    WS-IS-RESTART ("Y" set by 2700-CHECK-RESTART, meaning a
+      *    checkpoint from a prior run was found) opens all four with
+      *    EXTEND instead of OUTPUT, so a resumed run appends behind
+      *    whatever an already-completed earlier target wrote instead
+      *    of truncating it.  A fresh run (WS-IS-RESTART = "N") still
+      *    opens OUTPUT to start each file clean.  A restarted run
+      *    resumes the target 2700-CHECK-RESTART identified, keeping
+      *    its restored hash/match state for just that one target;
+      *    every other target starts clean via 2650-RESET-TARGET-
+      *    STATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CURR-MM "/" WS-CURR-DD "/" WS-CURR-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           IF WS-IS-RESTART = "Y"
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXTRACT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND COLLISION-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT COLLISION-FILE
+           END-IF
+           IF NOT WS-REPORT-OK
+               DISPLAY "TWOSUM: FATAL - REPORT-FILE OPEN FAILED, "
+                       "STATUS " WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           IF NOT WS-EXTRACT-OK
+               DISPLAY "TWOSUM: FATAL - EXTRACT-FILE OPEN FAILED, "
+                       "STATUS " WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "TWOSUM: FATAL - EXCEPTION-FILE OPEN FAILED, "
+                       "STATUS " WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF
+           IF NOT WS-COLLISION-OK
+               DISPLAY "TWOSUM: FATAL - COLLISION-FILE OPEN FAILED, "
+                       "STATUS " WS-COLLISION-STATUS
+               STOP RUN
+           END-IF
+           IF WS-IS-RESTART = "N"
+               PERFORM 3480-WRITE-TRUNCATION-EXCEPTION
+           END-IF
+           MOVE 99 TO WS-LINE-COUNT
+           PERFORM VARYING WS-TARGET-SEQ FROM WS-RESUME-TARGET-SEQ BY 1
+                   UNTIL WS-TARGET-SEQ > WS-TARGET-COUNT
+               MOVE WS-TARGETS(WS-TARGET-SEQ) TO WS-TARGET
+               MOVE WS-TARGET-BUCKET-ID(WS-TARGET-SEQ)
+                   TO WS-CTL-BUCKET-ID
+               IF WS-TARGET-SEQ = WS-RESUME-TARGET-SEQ
+                       AND WS-RESTARTED-TARGET = "Y"
+                   MOVE "N" TO WS-RESTARTED-TARGET
+               ELSE
+                   PERFORM 2650-RESET-TARGET-STATE
+               END-IF
+               PERFORM 2500-VALIDATE-TRANSACTIONS
+               PERFORM 3000-MATCH-TRANSACTIONS
+               PERFORM 4000-WRITE-TARGET-REPORT
+           END-PERFORM
+           PERFORM 3400-CLEAR-CHECKPOINT
+           CLOSE REPORT-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE COLLISION-FILE
+           DISPLAY "TWOSUM: RUN COMPLETE - SEE REPORT TSRPT".
+
+       4000-WRITE-TARGET-REPORT.
+      *    Writes one target's section of TSRPT.  Always starts on a
+      *    fresh page so each target's results are easy to find in a
+      *    multi-target run; REPORT-FILE itself is opened once for the
+      *    whole run by 3500-PROCESS-TARGETS.
+           PERFORM 3490-WRITE-MATCH-TRUNC-EXCEPTION
+           PERFORM 4050-COMPUTE-UNMATCHED
+           PERFORM 4100-WRITE-PAGE-HEADING
+           IF WS-FOUND-NO
+               WRITE REPORT-RECORD FROM RPT-NO-MATCH-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINE-COUNT
+           ELSE
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-MATCH-COUNT
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 4100-WRITE-PAGE-HEADING
+                   END-IF
+                   PERFORM 4200-WRITE-DETAIL-LINE
+                   PERFORM 4250-WRITE-EXTRACT-RECORD
+               END-PERFORM
+           END-IF
+           PERFORM 4300-WRITE-SUMMARY.
+
+       4050-COMPUTE-UNMATCHED.
+           MOVE ZERO TO WS-UNMATCHED-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NUMS-COUNT
+               MOVE "N" TO WS-MATCHED-FLAG(WS-INDEX)
+           END-PERFORM
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-MATCH-COUNT
+               MOVE "Y" TO WS-MATCHED-FLAG(WS-MATCH-IDX1(WS-INDEX))
+               MOVE "Y" TO WS-MATCHED-FLAG(WS-MATCH-IDX2(WS-INDEX))
+           END-PERFORM
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NUMS-COUNT
+               IF WS-MATCHED-FLAG(WS-INDEX) EQUAL TO "N"
+                   ADD 1 TO WS-UNMATCHED-COUNT
+               END-IF
+           END-PERFORM.
+
+       4100-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-DATE TO RPT-RUN-DATE
+           MOVE WS-PAGE-NO TO RPT-PAGE-NO
+           WRITE REPORT-RECORD FROM RPT-TITLE-LINE AFTER ADVANCING PAGE
+           MOVE WS-TARGET TO RPT-TARGET-AMT
+           MOVE WS-CTL-BUCKET-ID TO RPT-BUCKET-ID
+           WRITE REPORT-RECORD FROM RPT-TARGET-LINE
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-RECORD FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-RECORD FROM RPT-COLUMN-HEADING
+               AFTER ADVANCING 1 LINE
+           MOVE 4 TO WS-LINE-COUNT.
+
+       4200-WRITE-DETAIL-LINE.
+           MOVE WS-INDEX TO RPT-PAIR-NO
+           MOVE WS-MATCH-IDX1(WS-INDEX) TO RPT-IDX1
+           MOVE WS-NUMS(WS-MATCH-IDX1(WS-INDEX)) TO RPT-AMT1
+           MOVE WS-MATCH-IDX2(WS-INDEX) TO RPT-IDX2
+           MOVE WS-NUMS(WS-MATCH-IDX2(WS-INDEX)) TO RPT-AMT2
+           WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       4250-WRITE-EXTRACT-RECORD.
+      *    Writes one EXTRACT-FILE record per confirmed match so a
+      *    downstream GL posting job can clear both suspense items
+      *    against Target without re-deriving the match from TSRPT.
+      *    EXTRACT-FILE accumulates across every target in the run.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE WS-TARGET-SEQ TO EXT-TARGET-SEQ
+           MOVE WS-TARGET TO EXT-TARGET
+           MOVE WS-CTL-BUCKET-ID TO EXT-BUCKET-ID
+           MOVE WS-MATCH-IDX1(WS-INDEX) TO EXT-IDX1
+           MOVE WS-NUMS(WS-MATCH-IDX1(WS-INDEX)) TO EXT-AMT1
+           MOVE WS-MATCH-IDX2(WS-INDEX) TO EXT-IDX2
+           MOVE WS-NUMS(WS-MATCH-IDX2(WS-INDEX)) TO EXT-AMT2
+           WRITE EXTRACT-RECORD.
+
+       4300-WRITE-SUMMARY.
+           WRITE REPORT-RECORD FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE WS-MATCH-COUNT TO RPT-TOTAL-MATCHED
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE WS-UNMATCHED-COUNT TO RPT-TOTAL-UNMATCHED
+           WRITE REPORT-RECORD FROM RPT-UNMATCHED-LINE
+               AFTER ADVANCING 1 LINE
+           IF WS-MATCH-TRUNCATED-COUNT > 0
+               WRITE REPORT-RECORD FROM RPT-TRUNC-WARN-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
