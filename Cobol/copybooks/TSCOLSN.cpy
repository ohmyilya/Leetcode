@@ -0,0 +1,20 @@
+      *****************************************************************
+      * TSCOLSN.cpy
+      * Record layout for the amount-collision audit file
+      * (COLLISION-FILE).  One record is written every time two
+      * different transaction indices share the same amount, so a
+      * hash-bucket collision on that amount can be reviewed instead
+      * of silently dropping a candidate match.  COLLISION-FILE is
+      * opened once for the whole run, so every record carries the
+      * target sequence/total/suspense bucket that was being matched
+      * when the collision was recorded.
+      *****************************************************************
+       01  COLLISION-RECORD.
+           05  CS-TARGET-SEQ           PIC 9(4).
+           05  CS-TARGET               PIC 9(5).
+           05  CS-BUCKET-ID            PIC X(10).
+           05  CS-AMOUNT               PIC 9(5).
+           05  CS-WINNER-INDEX         PIC 9(6).
+           05  CS-COLLIDING-INDEX      PIC 9(6).
+           05  CS-DISPOSITION          PIC X(33).
+           05  FILLER                  PIC X(18).
