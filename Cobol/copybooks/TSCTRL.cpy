@@ -0,0 +1,11 @@
+      *****************************************************************
+      * TSCTRL.cpy
+      * Record layout for the control-card file (CONTROL-FILE) that
+      * supplies the day's suspense control total(s) to TwoSum.  One
+      * control total per record; a run may carry one record (single
+      * target) or several (multi-target mode).
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-TARGET              PIC 9(5).
+           05  CTL-BUCKET-ID           PIC X(10).
+           05  FILLER                  PIC X(65).
