@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TSEXTRCT.cpy
+      * Record layout for the matched-pairs extract file
+      * (EXTRACT-FILE).  One record is written for every confirmed
+      * match, across every target in the run, so a downstream GL
+      * posting job can clear both suspense items against Target and
+      * its suspense bucket (EXT-BUCKET-ID) without re-deriving the
+      * match from TSRPT.
+      *****************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-TARGET-SEQ          PIC 9(4).
+           05  EXT-TARGET              PIC 9(5).
+           05  EXT-BUCKET-ID           PIC X(10).
+           05  EXT-IDX1                PIC 9(6).
+           05  EXT-AMT1                PIC 9(5).
+           05  EXT-IDX2                PIC 9(6).
+           05  EXT-AMT2                PIC 9(5).
+           05  FILLER                  PIC X(30).
