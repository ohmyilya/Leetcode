@@ -0,0 +1,68 @@
+      *****************************************************************
+      * TSRPTLN.cpy
+      * Print-line layouts for the TwoSum daily match report
+      * (REPORT-FILE).  Used for a title/column heading on each page,
+      * one detail line per matched pair, and a trailing summary line.
+      *****************************************************************
+       01  RPT-TITLE-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "TWOSUM".
+           05  FILLER                  PIC X(30)
+                   VALUE "DAILY SUSPENSE MATCH REPORT".
+           05  FILLER                  PIC X(11) VALUE "RUN DATE: ".
+           05  RPT-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(7)  VALUE " PAGE: ".
+           05  RPT-PAGE-NO             PIC ZZZ9.
+
+       01  RPT-TARGET-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(15)
+                   VALUE "CONTROL TOTAL: ".
+           05  RPT-TARGET-AMT          PIC ZZZZ9.
+           05  FILLER                  PIC X(11) VALUE "   BUCKET: ".
+           05  RPT-BUCKET-ID           PIC X(10).
+
+       01  RPT-COLUMN-HEADING.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(6)  VALUE "PAIR #".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(8)  VALUE "INDEX 1 ".
+           05  FILLER                  PIC X(10) VALUE "AMOUNT 1  ".
+           05  FILLER                  PIC X(8)  VALUE "INDEX 2 ".
+           05  FILLER                  PIC X(10) VALUE "AMOUNT 2  ".
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RPT-PAIR-NO             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  RPT-IDX1                PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  RPT-AMT1                PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  RPT-IDX2                PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  RPT-AMT2                PIC ZZ,ZZ9.
+
+       01  RPT-NO-MATCH-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(40)
+                   VALUE "NO MATCHING PAIRS FOUND FOR THIS TARGET.".
+
+       01  RPT-SUMMARY-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(24)
+                   VALUE "TOTAL PAIRS MATCHED  : ".
+           05  RPT-TOTAL-MATCHED       PIC ZZZ,ZZ9.
+
+       01  RPT-UNMATCHED-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(24)
+                   VALUE "UNMATCHED RECORDS     : ".
+           05  RPT-TOTAL-UNMATCHED     PIC ZZZ,ZZ9.
+
+       01  RPT-TRUNC-WARN-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(39)
+                   VALUE "MATCH TABLE FULL - COUNT IS APPROXIMATE".
+
+       01  RPT-BLANK-LINE              PIC X(1) VALUE SPACE.
