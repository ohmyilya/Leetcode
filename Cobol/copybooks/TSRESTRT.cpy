@@ -0,0 +1,35 @@
+      *****************************************************************
+      * TSRESTRT.cpy
+      * Record layout for the restart/checkpoint file (RESTART-FILE).
+      * Written periodically during the match loop so an abended run
+      * can resume from the last checkpoint instead of reprocessing
+      * the whole day's volume.  Record types:
+      *   'H' - header: one per mid-target checkpoint, giving the
+      *         target sequence and last index processed.
+      *   'M' - one per match found so far in the checkpointed target.
+      *   'L' - one per index chained into an occupied hash bucket in
+      *         the checkpointed target (RS-SLOT-NO is that index's
+      *         1-based position in its bucket's chain, walked head to
+      *         tail, so the chain can be rebuilt in the same order).
+      *   'T' - target-complete marker: written once a target's match
+      *         loop and report have both finished, so a restart
+      *         between targets resumes at the next target instead of
+      *         reprocessing one that already finished cleanly.
+      *****************************************************************
+       01  RESTART-RECORD.
+           05  RS-REC-TYPE             PIC X(1).
+           05  RS-TARGET-SEQ           PIC 9(4).
+           05  RS-DATA.
+               10  RS-HEADER-DATA.
+                   15  RS-LAST-INDEX   PIC 9(6).
+                   15  RS-MATCH-COUNT  PIC 9(6).
+                   15  FILLER          PIC X(5).
+               10  RS-MATCH-DATA REDEFINES RS-HEADER-DATA.
+                   15  RS-MATCH-IDX1   PIC 9(6).
+                   15  RS-MATCH-IDX2   PIC 9(6).
+                   15  FILLER          PIC X(5).
+               10  RS-LOOKUP-DATA REDEFINES RS-HEADER-DATA.
+                   15  RS-AMOUNT       PIC 9(5).
+                   15  RS-SLOT-NO      PIC 9(6).
+                   15  RS-SLOT-INDEX   PIC 9(6).
+           05  FILLER                  PIC X(20).
