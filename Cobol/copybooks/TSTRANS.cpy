@@ -0,0 +1,8 @@
+      *****************************************************************
+      * TSTRANS.cpy
+      * Record layout for the daily transaction-amount input file
+      * (TRANS-FILE) read by TwoSum.  One amount per record.
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TR-AMOUNT               PIC 9(5).
+           05  FILLER                  PIC X(75).
