@@ -0,0 +1,29 @@
+      *****************************************************************
+      * TSEXCPT.cpy
+      * Record layout for the input-validation exceptions report
+      * (EXCEPTION-FILE).  One record is written for every
+      * transaction amount that fails the pre-match screening (would
+      * drive Complement negative or outside the valid amount range),
+      * plus one summary record if the day's input volume had to be
+      * truncated to the 100,000-entry limit, so it can be reviewed
+      * instead of abending the match loop or silently losing data.
+      * EXCEPTION-FILE is opened once for the whole run, so every
+      * record carries the target sequence/total/suspense bucket it
+      * was screened against (EX-TARGET-SEQ/EX-TARGET/EX-BUCKET-ID
+      * are zero/spaces on the input-volume truncation summary
+      * record, which is not target-specific).  EX-COMPLEMENT uses
+      * SIGN IS TRAILING SEPARATE so a negative complement prints as
+      * an ordinary digit string plus a trailing "-", not a zoned-
+      * decimal overpunch, since this file is meant to be read as
+      * plain text.  EX-REASON is sized to hold 3480/3490's longest
+      * STRING'd message in full, not truncated.
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EX-TARGET-SEQ           PIC 9(4).
+           05  EX-TARGET               PIC 9(5).
+           05  EX-BUCKET-ID            PIC X(10).
+           05  EX-INDEX                PIC 9(6).
+           05  EX-AMOUNT               PIC 9(5).
+           05  EX-COMPLEMENT           PIC S9(6)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  EX-REASON               PIC X(66).
